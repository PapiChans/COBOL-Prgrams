@@ -5,28 +5,63 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 2DPROG.
+       PROGRAM-ID. 2DPROG IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RECORD-OUT ASSIGN TO "2DPROG.DAT".
+           SELECT RECORD-OUT ASSIGN TO DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-OUT ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  RECORD-OUT
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS PRINT-REC.
 
-       01  PRINT-REC PIC X(80).
+      * Wide enough for HDG3/HDG5/HDG6 at the maximum NUM-COURSES (10)
+      * - those grow with the course table and would truncate a
+      * PIC X(80) record even at today's 4-course default.
+       01  PRINT-REC PIC X(160).
+
+       FD  AUDIT-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  I PIC 9 VALUE ZERO.
-       01  J PIC 9 VALUE ZERO.
-       01  L PIC 9 VALUE ZERO.
-       01  CRSE PIC X(4) VALUE SPACES.
+       01  J PIC 99 VALUE ZERO.
+       01  K PIC 99 VALUE ZERO.
+       01  L PIC 99 VALUE ZERO.
+       01  CRSE PIC X(5) VALUE SPACES.
+
+      * Course table - add a major here (and bump NUM-COURSES) without
+      * touching the PROCEDURE DIVISION.
+       01  NUM-COURSES PIC 99 VALUE 4.
+       01  COURSE-LIST-INIT.
+           02 FILLER PIC X(5) VALUE "BSIT".
+           02 FILLER PIC X(5) VALUE "BSCS".
+           02 FILLER PIC X(5) VALUE "BSCPE".
+           02 FILLER PIC X(5) VALUE "BSIS".
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE SPACES.
+       01  COURSE-LIST REDEFINES COURSE-LIST-INIT.
+           02 COURSE-CODE OCCURS 10 TIMES PIC X(5).
+
        01  CCIS.
            02 YEAR OCCURS 4 TIMES.
-             03 NO-STUD OCCURS 2 TIMES PIC 99.
+             03 NO-STUD OCCURS 10 TIMES DEPENDING ON NUM-COURSES PIC 99.
+       01  TEMP-COURSE OCCURS 10 TIMES DEPENDING ON NUM-COURSES PIC 999.
+       01  TOT-COURSE OCCURS 10 TIMES DEPENDING ON NUM-COURSES
+                                                  PIC 999 VALUE ZERO.
+
        01  HDG1.
            02 FILLER PIC X(19) VALUE SPACES.
            02 FILLER PIC X(19) VALUE "COLLEGE OF COMPUTER".
@@ -38,10 +73,9 @@
        01  HDG3.
            02 FILLER PIC X(20) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "YEAR".
-           02 FILLER PIC X(6) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "BSIT".
-           02 FILLER PIC X(6) VALUE SPACES.
-           02 FILLER PIC X(4) VALUE "BSCS".
+           02 CRSE-HDG OCCURS 10 TIMES DEPENDING ON NUM-COURSES.
+              03 FILLER PIC X(6) VALUE SPACES.
+              03 CRSE-HDG-OUT PIC X(5).
            02 FILLER PIC X(6) VALUE SPACES.
            02 FILLER PIC X(12) VALUE "TOTAL NUMBER".
        01  HDG4.
@@ -50,7 +84,7 @@
        01  HDG5.
            02 FILLER PIC X(19) VALUE SPACES.
            02 CRSE-OUT PIC X(9) VALUE SPACES.
-           02 ITCS-OUT OCCURS 2 TIMES.
+           02 ITCS-OUT OCCURS 10 TIMES DEPENDING ON NUM-COURSES.
               03 FILLER PIC X(3) VALUE SPACES.
               03 ITCSOUT PIC 99.
               03 FILLER PIC X(5) VALUE SPACES.
@@ -60,15 +94,38 @@
            02 FILLER PIC X(19) VALUE SPACES.
            02 FILLER PIC X(6) VALUE "TOTALS".
            02 FILLER PIC X(5) VALUE SPACES.
-           02 TOT-BSIT PIC 999 VALUE ZERO.
-           02 FILLER PIC X(7) VALUE SPACES.
-           02 TOT-BSCS PIC 999 VALUE ZERO.
+           02 TOT-CRSE-OUT OCCURS 10 TIMES DEPENDING ON NUM-COURSES.
+              03 TOTCRSEOUT PIC 999.
+              03 FILLER PIC X(7) VALUE SPACES.
 
        01  TEMPLVL PIC 999.
-       01  TEMPBIT PIC 999.
-       01  TEMPBCS PIC 999.
-       01  BSITIN PIC 99.
-       01  BSCSIN PIC 99.
+
+      * Headcount entry bounds-checking so a bad ACCEPT can't silently
+      * feed a garbage value into the census. The ceiling is set below
+      * NO-STUD's own PIC 99 max (99) - a 2-digit entry that big is
+      * still an implausible single-section headcount and should be
+      * flagged, not just whatever happens to fit the field width.
+       01  WS-MAX-HEADCOUNT PIC 99 VALUE 60.
+       01  WS-HC-VALID PIC X VALUE "N".
+
+      * School year / term tagging (so each run gets its own snapshot
+      * file instead of clobbering the previous term's 2DPROG.DAT).
+       01  WS-SCH-YEAR PIC X(9) VALUE SPACES.
+       01  WS-SEMESTER PIC X(1) VALUE SPACES.
+       01  WS-OUT-FILENAME PIC X(40) VALUE SPACES.
+       01  HDG-TERM.
+           02 FILLER PIC X(25) VALUE SPACES.
+           02 FILLER PIC X(12) VALUE "SCHOOL YEAR:".
+           02 TERM-YR-OUT PIC X(9).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(9) VALUE "SEMESTER:".
+           02 TERM-SEM-OUT PIC X(1).
+
+      * Run-log bookkeeping (see AUDITLOG.CPY).
+       COPY "AUDITLOG.CPY".
+       01  WS-AUD-STATUS PIC XX VALUE "00".
+       01  WS-OPERATOR PIC X(20) VALUE SPACES.
+       01  WS-CUR-DATE PIC X(21).
 
        SCREEN SECTION.
        01  SCRN.
@@ -76,14 +133,43 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM GET-OPERATOR-RTN.
+           PERFORM GET-TERM-RTN.
            OPEN OUTPUT RECORD-OUT
            PERFORM HEAD-RTN.
            PERFORM PROCESS-RTN.
            PERFORM CLOSE-RTN.
 
+       GET-OPERATOR-RTN.
+           DISPLAY SCRN.
+           DISPLAY "ENTER OPERATOR NAME/ID (FOR LOG): "
+               LINE 3 COLUMN 5.
+           ACCEPT WS-OPERATOR LINE 3 COLUMN 41.
+
+       GET-TERM-RTN.
+           DISPLAY SCRN.
+           DISPLAY "ENTER SCHOOL YEAR (E.G. 2025-2026): "
+               LINE 5 COLUMN 5.
+           ACCEPT WS-SCH-YEAR LINE 5 COLUMN 43.
+           DISPLAY "ENTER SEMESTER (1, 2, OR S FOR SUMMER): "
+               LINE 7 COLUMN 5.
+           ACCEPT WS-SEMESTER LINE 7 COLUMN 47.
+           MOVE WS-SCH-YEAR TO TERM-YR-OUT.
+           MOVE WS-SEMESTER TO TERM-SEM-OUT.
+           STRING "2DPROG_" DELIMITED BY SIZE
+                  WS-SCH-YEAR DELIMITED BY SPACE
+                  "_SEM" DELIMITED BY SIZE
+                  WS-SEMESTER DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-OUT-FILENAME.
+
        HEAD-RTN.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-COURSES
+               MOVE COURSE-CODE(J) TO CRSE-HDG-OUT(J)
+           END-PERFORM.
            WRITE PRINT-REC FROM HDG1 BEFORE 1 LINE.
            WRITE PRINT-REC FROM HDG2 AFTER 1 LINE.
+           WRITE PRINT-REC FROM HDG-TERM AFTER 1 LINE.
            WRITE PRINT-REC FROM HDG3 AFTER 1 LINE.
            WRITE PRINT-REC FROM HDG4 AFTER 1 LINE.
            MOVE SPACES TO PRINT-REC.
@@ -91,18 +177,15 @@
 
        PROCESS-RTN.
            DISPLAY SCRN.
-           DISPLAY "STUDENTS FOR BSIT AND BSCS "
+           DISPLAY "STUDENT POPULATION CENSUS "
            LINE 5 COLUMN 5.
            MOVE 6 TO L.
            PERFORM IN-RTN VARYING I FROM 1 BY 1 UNTIL I > 4
-             AFTER J FROM 1 BY 1 UNTIL J > 2.
+             AFTER J FROM 1 BY 1 UNTIL J > NUM-COURSES.
 
        IN-RTN.
            DISPLAY "ENTER NUMBER OF STUDENTS FOR " LINE L COLUMN 5.
-           IF J = 1
-             MOVE "BSIT" TO CRSE.
-           IF J = 2
-             MOVE "BSCS" TO CRSE.
+           MOVE COURSE-CODE(J) TO CRSE.
            DISPLAY CRSE LINE L COLUMN 34.
            IF I = 1
            DISPLAY "FRESHMAN" LINE L COLUMN 39.
@@ -113,17 +196,26 @@
            IF I = 4
            DISPLAY "SENIOR   " LINE L COLUMN 39.
            DISPLAY " : " LINE L COLUMN 48.
-           ACCEPT NO-STUD (I, J) LINE L COLUMN 51.
+           PERFORM GET-HEADCOUNT.
 
            MOVE NO-STUD (I, J) TO ITCSOUT(J).
-           MOVE ITCSOUT(J) TO TEMPLVL.
-           MOVE ITCSOUT(J) TO TEMPBCS.
-           IF J = 1
-             MOVE ITCSOUT(J) TO TEMPBIT.
-           IF J = 2
+           MOVE NO-STUD (I, J) TO TEMP-COURSE(J).
+           IF J = NUM-COURSES
              PERFORM OUT-RTN.
            ADD 1 TO L.
 
+       GET-HEADCOUNT.
+           MOVE "N" TO WS-HC-VALID.
+           PERFORM UNTIL WS-HC-VALID = "Y"
+               ACCEPT NO-STUD (I, J) LINE L COLUMN 51
+               IF NO-STUD (I, J) IS NUMERIC
+                   AND NO-STUD (I, J) NOT > WS-MAX-HEADCOUNT
+                   MOVE "Y" TO WS-HC-VALID
+               ELSE
+                   DISPLAY "INVALID - ENTER 0 TO 60" LINE L COLUMN 60
+               END-IF
+           END-PERFORM.
+
        OUT-RTN.
            IF I = 1
                MOVE "FRESHMAN " TO CRSE-OUT.
@@ -133,14 +225,37 @@
                MOVE "JUNIOR   " TO CRSE-OUT.
            IF I = 4
                MOVE "SENIOR   " TO CRSE-OUT.
-           ADD TEMPBIT TO TEMPBCS GIVING TOT-LVL.
-           ADD TEMPBCS TO TOT-BSCS.
-           ADD TEMPBIT TO TOT-BSIT.
+           MOVE 0 TO TOT-LVL.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-COURSES
+               ADD TEMP-COURSE(K) TO TOT-LVL
+               ADD TEMP-COURSE(K) TO TOT-COURSE(K)
+           END-PERFORM.
            WRITE PRINT-REC FROM HDG5.
            MOVE 5 TO L.
            MOVE 0 TO NO-STUD(I, J).
 
        CLOSE-RTN.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-COURSES
+               MOVE TOT-COURSE(K) TO TOTCRSEOUT(K)
+           END-PERFORM.
            WRITE PRINT-REC FROM HDG6 AFTER 2 LINES.
            CLOSE RECORD-OUT.
-           STOP RUN.
+           PERFORM WRITE-AUDIT-RTN.
+           GOBACK.
+
+       WRITE-AUDIT-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           MOVE "2DPROG" TO ALR-PROGRAM.
+           STRING WS-CUR-DATE(1:4) "-" WS-CUR-DATE(5:2) "-"
+                  WS-CUR-DATE(7:2) " " WS-CUR-DATE(9:2) ":"
+                  WS-CUR-DATE(11:2) ":" WS-CUR-DATE(13:2)
+               DELIMITED BY SIZE INTO ALR-DATETIME.
+           MOVE WS-OPERATOR TO ALR-OPERATOR.
+           MOVE "COMPLETED" TO ALR-OUTCOME.
+           MOVE AUDIT-LOG-REC TO AUDIT-LINE.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-OUT.
