@@ -1,10 +1,45 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BMI01.
+       PROGRAM-ID. BMI01 IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-OUT ASSIGN TO "BMIROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+      * Batch mode input - one name/height/weight triple per line,
+      * laid out the same way as the leading fields of BMIROST.CPY's
+      * ROSTER-REC so the two stay in step.
+           SELECT BATCH-IN ASSIGN TO DYNAMIC WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS ROSTER-LINE.
+       01  ROSTER-LINE PIC X(80).
+
+       FD  BATCH-IN
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS BATCH-LINE.
+       01  BATCH-LINE.
+           02 BIN-NAME PIC X(25).
+           02 BIN-HGT  PIC 999V9.
+           02 BIN-WGT  PIC 999V9.
+           02 FILLER   PIC X(39).
+
+       FD  AUDIT-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 L PIC 9.
+       01 L PIC 99.
+       01 STD-NAME PIC X(25) VALUE SPACES.
        01 HGT-1 PIC 999V9.
        01 HGT-2 PIC 999V9.
        01 HGT PIC 999V9.
@@ -15,6 +50,28 @@
        01 DSP.
            02 FILLER PIC X(10) VALUE "YOUR BMI: ".
            02 BMI PIC 999.9.
+       01 BMI-CATEGORY PIC X(11) VALUE SPACES.
+       01 DSP-CAT.
+           02 FILLER PIC X(10) VALUE "CATEGORY: ".
+           02 CAT-OUT PIC X(11).
+
+       COPY "BMIROST.CPY".
+
+       01  WS-ROSTER-STATUS PIC XX VALUE "00".
+
+      * Batch mode bookkeeping.
+       01  WS-MODE PIC 9 VALUE 1.
+       01  WS-BATCH-FILE PIC X(40) VALUE SPACES.
+       01  WS-BATCH-STATUS PIC XX VALUE "00".
+       01  WS-BATCH-EOF PIC XXX VALUE "NO".
+
+      * Run-log bookkeeping (see AUDITLOG.CPY).
+       COPY "AUDITLOG.CPY".
+       01  WS-AUD-STATUS PIC XX VALUE "00".
+       01  WS-OPERATOR PIC X(20) VALUE SPACES.
+       01  WS-CUR-DATE PIC X(21).
+       01  WS-OUTCOME PIC X(20) VALUE "COMPLETED".
+
        SCREEN SECTION.
        01  BRCRN.
            02 BLANK SCREEN.
@@ -22,7 +79,24 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM HDG-RTN.
-           PERFORM INPUT-RTN.
+           PERFORM GET-OPERATOR-RTN.
+           PERFORM GET-MODE-RTN.
+           IF WS-MODE = 2
+               PERFORM BATCH-RTN
+           ELSE
+               PERFORM INPUT-RTN
+      * Append across runs so a whole wellness-day line of students
+      * ends up in one roster file instead of each run overwriting
+      * the last student's result.
+               OPEN EXTEND ROSTER-OUT
+               IF WS-ROSTER-STATUS = "35"
+                   OPEN OUTPUT ROSTER-OUT
+               END-IF
+               PERFORM WRITE-ROSTER-RTN
+               CLOSE ROSTER-OUT
+           END-IF.
+           PERFORM WRITE-AUDIT-RTN.
+           GOBACK.
 
        HDG-RTN.
            DISPLAY BRCRN.
@@ -30,7 +104,59 @@
            ADD 1 TO L.
            DISPLAY HDG.
 
+       GET-OPERATOR-RTN.
+           ADD 1 TO L.
+           DISPLAY "OPERATOR NAME/ID (FOR LOG): " LINE L.
+           ACCEPT WS-OPERATOR LINE L COLUMN 40.
+
+       GET-MODE-RTN.
+           ADD 1 TO L.
+           DISPLAY "MODE - 1=INTERACTIVE  2=BATCH FROM FILE: " LINE L.
+           ACCEPT WS-MODE LINE L COLUMN 45.
+
+       BATCH-RTN.
+           ADD 1 TO L.
+           DISPLAY "ENTER BATCH INPUT FILENAME: " LINE L.
+           ACCEPT WS-BATCH-FILE LINE L COLUMN 32.
+           OPEN INPUT BATCH-IN.
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "BATCH FILE NOT FOUND - " WS-BATCH-FILE
+               MOVE "ABORTED-BAD-FILE" TO WS-OUTCOME
+           ELSE
+               OPEN EXTEND ROSTER-OUT
+               IF WS-ROSTER-STATUS = "35"
+                   OPEN OUTPUT ROSTER-OUT
+               END-IF
+               MOVE "NO" TO WS-BATCH-EOF
+               READ BATCH-IN AT END MOVE "YES" TO WS-BATCH-EOF
+               PERFORM UNTIL WS-BATCH-EOF = "YES"
+                   PERFORM PROCESS-BATCH-LINE-RTN
+                   READ BATCH-IN AT END MOVE "YES" TO WS-BATCH-EOF
+               END-PERFORM
+               CLOSE ROSTER-OUT
+               CLOSE BATCH-IN
+           END-IF.
+
+       PROCESS-BATCH-LINE-RTN.
+           MOVE BIN-NAME TO STD-NAME.
+           MOVE BIN-HGT TO HGT-1.
+           MOVE BIN-WGT TO WGT.
+           IF BIN-HGT NOT NUMERIC OR BIN-HGT = ZERO
+               DISPLAY STD-NAME " SKIPPED - BAD HEIGHT IN BATCH FILE"
+           ELSE
+               COMPUTE HGT-2 = HGT-1 / 100
+               COMPUTE HGT = HGT-2 * HGT-2
+               DIVIDE WGT BY HGT GIVING TBMI
+               MOVE TBMI TO BMI
+               PERFORM CLASSIFY-RTN
+               DISPLAY STD-NAME " BMI=" BMI " CATEGORY=" BMI-CATEGORY
+               PERFORM WRITE-ROSTER-RTN
+           END-IF.
+
        INPUT-RTN.
+           ADD 1 TO L.
+           DISPLAY "ENTER NAME OR ID: " LINE L.
+           ACCEPT STD-NAME LINE L COLUMN 40.
            ADD 1 TO L.
            DISPLAY "ENTER YOUR HEIGHT IN CENTIMETERS (cm): " LINE L.
            ACCEPT HGT-1 LINE L COLUMN 40.
@@ -41,6 +167,47 @@
            COMPUTE HGT = HGT-2 * HGT-2.
            DIVIDE WGT BY HGT GIVING TBMI.
            MOVE TBMI TO BMI.
+           PERFORM CLASSIFY-RTN.
            ADD 1 TO L.
            DISPLAY DSP LINE L.
-           STOP RUN.
+           ADD 1 TO L.
+           MOVE BMI-CATEGORY TO CAT-OUT.
+           DISPLAY DSP-CAT LINE L.
+
+       WRITE-ROSTER-RTN.
+           MOVE STD-NAME TO RST-NAME.
+           MOVE HGT-1 TO RST-HGT.
+           MOVE WGT TO RST-WGT.
+           MOVE TBMI TO RST-BMI.
+           MOVE BMI-CATEGORY TO RST-CATEGORY.
+           MOVE ROSTER-REC TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+
+       CLASSIFY-RTN.
+           EVALUATE TRUE
+               WHEN TBMI < 018.5
+                   MOVE "UNDERWEIGHT" TO BMI-CATEGORY
+               WHEN TBMI < 025.0
+                   MOVE "NORMAL" TO BMI-CATEGORY
+               WHEN TBMI < 030.0
+                   MOVE "OVERWEIGHT" TO BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESE" TO BMI-CATEGORY
+           END-EVALUATE.
+
+       WRITE-AUDIT-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           MOVE "BMI01" TO ALR-PROGRAM.
+           STRING WS-CUR-DATE(1:4) "-" WS-CUR-DATE(5:2) "-"
+                  WS-CUR-DATE(7:2) " " WS-CUR-DATE(9:2) ":"
+                  WS-CUR-DATE(11:2) ":" WS-CUR-DATE(13:2)
+               DELIMITED BY SIZE INTO ALR-DATETIME.
+           MOVE WS-OPERATOR TO ALR-OPERATOR.
+           MOVE WS-OUTCOME TO ALR-OUTCOME.
+           MOVE AUDIT-LOG-REC TO AUDIT-LINE.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-OUT.
