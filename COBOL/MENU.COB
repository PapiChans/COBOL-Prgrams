@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: CHRISTIAN ALTICHE
+      * Date:
+      * Purpose: Single menu-driven entry point for the lab's four
+      *          standalone programs (census, BMI, quiz summary, sort)
+      *          so a whole session can be run without remembering the
+      *          order to invoke four separate executables.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LABMENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE PIC 9 VALUE 0.
+       01  WS-DONE PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-DONE = "Y"
+               PERFORM SHOW-MENU-RTN
+               PERFORM DISPATCH-RTN
+           END-PERFORM.
+           DISPLAY "RETURNING TO SYSTEM.".
+           STOP RUN.
+
+       SHOW-MENU-RTN.
+           DISPLAY "===== LAB PROGRAMS MAIN MENU =====".
+           DISPLAY "1. POPULATION CENSUS (2DPROG)".
+           DISPLAY "2. BMI SCREENING (BMI01)".
+           DISPLAY "3. QUIZ SUMMARY (EX001)".
+           DISPLAY "4. GRADE SORT (SORTP)".
+           DISPLAY "5. EXIT".
+           DISPLAY "ENTER CHOICE (1-5): ".
+           ACCEPT WS-CHOICE.
+
+       DISPATCH-RTN.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "2DPROG"
+               WHEN 2
+                   CALL "BMI01"
+               WHEN 3
+                   CALL "EX001"
+               WHEN 4
+                   CALL "SORTP"
+               WHEN 5
+                   MOVE "Y" TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, TRY AGAIN."
+           END-EVALUATE.
