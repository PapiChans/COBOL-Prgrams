@@ -5,92 +5,419 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTP.
+       PROGRAM-ID. SORTP IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BSITIN ASSIGN TO "BSIT.DAT".
-           SELECT BSCSIN ASSIGN TO "BSCS.DAT".
+      * Up to 4 program grade files can be merged (one slot per CCIS
+      * major - see 2DPROG's course table). Filenames are entered at
+      * run time instead of being wired to "BSIT.DAT"/"BSCS.DAT".
+           SELECT BSITIN ASSIGN TO DYNAMIC WS-FILE-1
+               FILE STATUS IS WS-FS-1.
+           SELECT BSCSIN ASSIGN TO DYNAMIC WS-FILE-2
+               FILE STATUS IS WS-FS-2.
+           SELECT BSCPEIN ASSIGN TO DYNAMIC WS-FILE-3
+               FILE STATUS IS WS-FS-3.
+           SELECT BSISIN ASSIGN TO DYNAMIC WS-FILE-4
+               FILE STATUS IS WS-FS-4.
            SELECT SORTF ASSIGN TO "SORTF.DAT".
            SELECT SORTD ASSIGN TO "SORTD.DAT".
            SELECT PRNT ASSIGN TO "PRNT.DAT".
+           SELECT HONOR-OUT ASSIGN TO "HONORROLL.DAT".
+      * CSV export of the same ranked report, for spreadsheets.
+           SELECT CSV-OUT ASSIGN TO "SORTRPT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Shared consolidated student master (see STUDMAST.CPY) - the
+      * same indexed file EX001 keeps quiz history in. Each merged
+      * student's grade/rank/honor status is folded into their record
+      * here by student number.
+           SELECT STUDMAS ASSIGN TO "STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STD-NO
+               FILE STATUS IS WS-SM-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  BSITIN
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS IT-REC.
        01  IT-REC.
+           02 IT-STD-NO PIC X(10).
            02 IT-NME PIC X(15).
            02 IT-GDE PIC 9(3).
        FD  BSCSIN
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS CS-REC.
        01  CS-REC.
+           02 CS-STD-NO PIC X(10).
            02 CS-NME PIC X(15).
            02 CS-GDE PIC 9(3).
+       FD  BSCPEIN
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CE-REC.
+       01  CE-REC.
+           02 CE-STD-NO PIC X(10).
+           02 CE-NME PIC X(15).
+           02 CE-GDE PIC 9(3).
+       FD  BSISIN
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS IS-REC.
+       01  IS-REC.
+           02 IS-STD-NO PIC X(10).
+           02 IS-NME PIC X(15).
+           02 IS-GDE PIC 9(3).
        SD  SORTF
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS SORTF-REC.
        01  SORTF-REC.
+           02 STD-NO-F PIC X(10).
            02 STD-NME PIC X(15).
            02 STD-GDE PIC 9(3).
        FD  SORTD
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS SORTD-REC.
        01  SORTD-REC.
+           02 STD-NO-S PIC X(10).
            02 STD-NME-S PIC X(15).
            02 STD-GDE-S PIC 9(3).
        FD  PRNT
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS PRNT-REC.
        01  PRNT-REC PIC X(80).
+       FD  HONOR-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS HONOR-REC.
+       01  HONOR-REC PIC X(80).
+       FD  CSV-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CSV-LINE.
+       01  CSV-LINE PIC X(80).
+       FD  STUDMAS
+           LABEL RECORDS ARE STANDARD.
+           COPY "STUDMAST.CPY".
+       FD  AUDIT-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01  WS-NUM-PROGS PIC 9 VALUE 2.
+       01  WS-HONOR-CUTOFF PIC 9(3) VALUE 090.
+       01  WS-HONOR-CNT PIC 9(3) VALUE 0.
+       01  WS-FILE-1 PIC X(40) VALUE "BSIT.DAT".
+       01  WS-FILE-2 PIC X(40) VALUE "BSCS.DAT".
+       01  WS-FILE-3 PIC X(40) VALUE "BSCPE.DAT".
+       01  WS-FILE-4 PIC X(40) VALUE "BSIS.DAT".
+       01  WS-FS-1 PIC XX VALUE "00".
+       01  WS-FS-2 PIC XX VALUE "00".
+       01  WS-FS-3 PIC XX VALUE "00".
+       01  WS-FS-4 PIC XX VALUE "00".
+       01  WS-FILES-OK PIC X VALUE "Y".
+       01  WS-NP-VALID PIC X VALUE "N".
+       01  WS-QI PIC 99.
+
        01  HDG1.
-           02 FILLER PIC X(24) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "RANK".
+           02 FILLER PIC X(17) VALUE SPACES.
            02 FILLER PIC X(12) VALUE "STUDENT NAME".
            02 FILLER PIC X(15) VALUE SPACES.
            02 FILLER PIC X(6) VALUE "GRADES".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(6) VALUE "HONORS".
        01  PRNT-LNE.
-           02 FILLER PIC X(21) VALUE SPACES.
+           02 RANK-OUT PIC ZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
            02 STD-NME-O PIC X(15).
            02 FILLER PIC X(16) VALUE SPACES.
            02 STD-GDE-O PIC 9(3).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 HONOR-MARK PIC X(13) VALUE SPACES.
        01  HDG2.
            02 FILLER PIC X(23) VALUE SPACES.
            02 FILLER PIC X(13) VALUE "AVERAGE GRADE".
            02 FILLER PIC X(16) VALUE SPACES.
            02 AVE PIC 9(3) VALUE 000.
        01  EOF PIC XXX VALUE "NO".
-       01  CNT PIC 9.
+       01  CNT PIC 999.
+
+      * Wide running sum for the class average - AVE itself is only a
+      * 3-digit display field and would wrap well before a full class
+      * of merged grades is summed.
+       01  WS-GRADE-SUM PIC 9(6) VALUE ZERO.
+       01  HONOR-HDG.
+           02 FILLER PIC X(12) VALUE "DEAN'S LIST ".
+           02 FILLER PIC X(18) VALUE "(GRADE 090 & UP)".
+       01  HONOR-TOTAL-LNE.
+           02 FILLER PIC X(22) VALUE "TOTAL DEAN'S LISTERS: ".
+           02 HONOR-CNT-OUT PIC ZZ9.
+
+      * CSV export bookkeeping.
+       01  WS-CSV-LINE PIC X(80) VALUE SPACES.
+       01  CSV-HDG PIC X(41)
+               VALUE "RANK,STUDENT NO,STUDENT NAME,GRADE,HONORS".
+
+      * Consolidated student master bookkeeping (shared with EX001).
+       01  WS-SM-STATUS PIC XX VALUE "00".
+       01  WS-SM-FOUND PIC X VALUE "N".
+
+      * Run-log bookkeeping (see AUDITLOG.CPY).
+       COPY "AUDITLOG.CPY".
+       01  WS-AUD-STATUS PIC XX VALUE "00".
+       01  WS-OPERATOR PIC X(20) VALUE SPACES.
+       01  WS-CUR-DATE PIC X(21).
+       01  WS-OUTCOME PIC X(20) VALUE "COMPLETED".
+
+       SCREEN SECTION.
+       01  SSCRN.
+           02 BLANK SCREEN.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MERGE SORTF
-           ON ASCENDING KEY STD-NME
-           ON DESCENDING KEY STD-GDE
-           USING BSITIN, BSCSIN
-           GIVING SORTD.
+           PERFORM GET-OPERATOR-RTN.
+           PERFORM GET-PROGRAM-FILES-RTN.
+           PERFORM VALIDATE-FILES-RTN.
+           IF WS-FILES-OK = "N"
+               DISPLAY "SORT ABORTED - FIX THE FILE(S) ABOVE AND RETRY"
+               MOVE "ABORTED-BAD-FILE" TO WS-OUTCOME
+               PERFORM WRITE-AUDIT-RTN
+               GOBACK
+           END-IF.
+           PERFORM MERGE-RTN.
+           PERFORM OPEN-MASTER-RTN.
 
-           OPEN INPUT SORTD OUTPUT PRNT.
+           OPEN INPUT SORTD OUTPUT PRNT HONOR-OUT CSV-OUT.
            WRITE PRNT-REC FROM HDG1.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC AFTER 1 LINE.
+           WRITE HONOR-REC FROM HONOR-HDG.
+           MOVE CSV-HDG TO CSV-LINE.
+           WRITE CSV-LINE.
            READ SORTD AT END MOVE "YES" TO EOF.
 
            PERFORM READ-RTN UNTIL EOF = "YES".
-           DIVIDE CNT INTO AVE.
+           DIVIDE WS-GRADE-SUM BY CNT GIVING AVE.
+           MOVE WS-HONOR-CNT TO HONOR-CNT-OUT.
+           WRITE HONOR-REC FROM HONOR-TOTAL-LNE AFTER 1 LINE.
            IF EOF = "YES"
            WRITE PRNT-REC FROM HDG2 AFTER 2 LINES.
-           CLOSE SORTD, PRNT
+           CLOSE SORTD, PRNT, HONOR-OUT, CSV-OUT, STUDMAS
            DISPLAY "SORT SUCCESSFUL".
-           STOP RUN.
+           PERFORM WRITE-AUDIT-RTN.
+           GOBACK.
+
+       GET-OPERATOR-RTN.
+           DISPLAY SSCRN.
+           DISPLAY "ENTER OPERATOR NAME/ID (FOR LOG): "
+               LINE 3 COLUMN 5.
+           ACCEPT WS-OPERATOR LINE 3 COLUMN 39.
+
+       WRITE-AUDIT-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           MOVE "SORTP" TO ALR-PROGRAM.
+           STRING WS-CUR-DATE(1:4) "-" WS-CUR-DATE(5:2) "-"
+                  WS-CUR-DATE(7:2) " " WS-CUR-DATE(9:2) ":"
+                  WS-CUR-DATE(11:2) ":" WS-CUR-DATE(13:2)
+               DELIMITED BY SIZE INTO ALR-DATETIME.
+           MOVE WS-OPERATOR TO ALR-OPERATOR.
+           MOVE WS-OUTCOME TO ALR-OUTCOME.
+           MOVE AUDIT-LOG-REC TO AUDIT-LINE.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-OUT.
+
+       OPEN-MASTER-RTN.
+      * STUDMAST.DAT may not exist yet if EX001 has never been run;
+      * create it so SORTP can still fold grade/rank data in.
+           OPEN I-O STUDMAS.
+           IF WS-SM-STATUS = "35"
+               OPEN OUTPUT STUDMAS
+               CLOSE STUDMAS
+               OPEN I-O STUDMAS
+           END-IF.
+
+       GET-PROGRAM-FILES-RTN.
+           DISPLAY SSCRN.
+           MOVE "N" TO WS-NP-VALID.
+           PERFORM UNTIL WS-NP-VALID = "Y"
+               DISPLAY "HOW MANY PROGRAM GRADE FILES TO MERGE (2-4): "
+                   LINE 5 COLUMN 5
+               ACCEPT WS-NUM-PROGS LINE 5 COLUMN 50
+               IF WS-NUM-PROGS IS NUMERIC
+                   AND WS-NUM-PROGS NOT < 2
+                   AND WS-NUM-PROGS NOT > 4
+                   MOVE "Y" TO WS-NP-VALID
+               ELSE
+                   DISPLAY "INVALID - ENTER 2, 3, OR 4" LINE 6 COLUMN 5
+               END-IF
+           END-PERFORM.
+           DISPLAY "GRADE FILE FOR PROGRAM 1 (E.G. BSIT.DAT): "
+               LINE 8 COLUMN 5.
+           ACCEPT WS-FILE-1 LINE 8 COLUMN 47.
+           DISPLAY "GRADE FILE FOR PROGRAM 2 (E.G. BSCS.DAT): "
+               LINE 9 COLUMN 5.
+           ACCEPT WS-FILE-2 LINE 9 COLUMN 47.
+           IF WS-NUM-PROGS > 2
+               DISPLAY "GRADE FILE FOR PROGRAM 3 (E.G. BSCPE.DAT): "
+                   LINE 10 COLUMN 5
+               ACCEPT WS-FILE-3 LINE 10 COLUMN 48
+           END-IF.
+           IF WS-NUM-PROGS > 3
+               DISPLAY "GRADE FILE FOR PROGRAM 4 (E.G. BSIS.DAT): "
+                   LINE 11 COLUMN 5
+               ACCEPT WS-FILE-4 LINE 11 COLUMN 47
+           END-IF.
+
+       VALIDATE-FILES-RTN.
+           MOVE "Y" TO WS-FILES-OK.
+           PERFORM CHECK-FILE-1.
+           PERFORM CHECK-FILE-2.
+           IF WS-NUM-PROGS > 2
+               PERFORM CHECK-FILE-3
+           END-IF.
+           IF WS-NUM-PROGS > 3
+               PERFORM CHECK-FILE-4
+           END-IF.
+
+       CHECK-FILE-1.
+           OPEN INPUT BSITIN.
+           IF WS-FS-1 NOT = "00"
+               DISPLAY "ERROR: GRADE FILE NOT FOUND - " WS-FILE-1
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               READ BSITIN
+                   AT END
+                       DISPLAY "ERROR: GRADE FILE IS EMPTY - " WS-FILE-1
+                       MOVE "N" TO WS-FILES-OK
+               END-READ
+               CLOSE BSITIN
+           END-IF.
+
+       CHECK-FILE-2.
+           OPEN INPUT BSCSIN.
+           IF WS-FS-2 NOT = "00"
+               DISPLAY "ERROR: GRADE FILE NOT FOUND - " WS-FILE-2
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               READ BSCSIN
+                   AT END
+                       DISPLAY "ERROR: GRADE FILE IS EMPTY - " WS-FILE-2
+                       MOVE "N" TO WS-FILES-OK
+               END-READ
+               CLOSE BSCSIN
+           END-IF.
+
+       CHECK-FILE-3.
+           OPEN INPUT BSCPEIN.
+           IF WS-FS-3 NOT = "00"
+               DISPLAY "ERROR: GRADE FILE NOT FOUND - " WS-FILE-3
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               READ BSCPEIN
+                   AT END
+                       DISPLAY "ERROR: GRADE FILE IS EMPTY - " WS-FILE-3
+                       MOVE "N" TO WS-FILES-OK
+               END-READ
+               CLOSE BSCPEIN
+           END-IF.
+
+       CHECK-FILE-4.
+           OPEN INPUT BSISIN.
+           IF WS-FS-4 NOT = "00"
+               DISPLAY "ERROR: GRADE FILE NOT FOUND - " WS-FILE-4
+               MOVE "N" TO WS-FILES-OK
+           ELSE
+               READ BSISIN
+                   AT END
+                       DISPLAY "ERROR: GRADE FILE IS EMPTY - " WS-FILE-4
+                       MOVE "N" TO WS-FILES-OK
+               END-READ
+               CLOSE BSISIN
+           END-IF.
+
+       MERGE-RTN.
+           EVALUATE WS-NUM-PROGS
+               WHEN 2
+                   MERGE SORTF
+                   ON DESCENDING KEY STD-GDE
+                   ON ASCENDING KEY STD-NME
+                   USING BSITIN, BSCSIN
+                   GIVING SORTD
+               WHEN 3
+                   MERGE SORTF
+                   ON DESCENDING KEY STD-GDE
+                   ON ASCENDING KEY STD-NME
+                   USING BSITIN, BSCSIN, BSCPEIN
+                   GIVING SORTD
+               WHEN OTHER
+                   MERGE SORTF
+                   ON DESCENDING KEY STD-GDE
+                   ON ASCENDING KEY STD-NME
+                   USING BSITIN, BSCSIN, BSCPEIN, BSISIN
+                   GIVING SORTD
+           END-EVALUATE.
 
        READ-RTN.
-           ADD STD-GDE-S TO AVE.
+           ADD STD-GDE-S TO WS-GRADE-SUM.
+           ADD 1 TO CNT.
+           MOVE CNT TO RANK-OUT.
            MOVE STD-NME-S TO STD-NME-O.
            MOVE STD-GDE-S TO STD-GDE-O.
+           IF STD-GDE-S >= WS-HONOR-CUTOFF
+               MOVE "DEAN'S LISTER" TO HONOR-MARK
+               ADD 1 TO WS-HONOR-CNT
+               WRITE HONOR-REC FROM PRNT-LNE AFTER 1 LINE
+           ELSE
+               MOVE SPACES TO HONOR-MARK
+           END-IF.
            WRITE PRNT-REC FROM PRNT-LNE AFTER 1 LINE.
-           ADD 1 TO CNT.
+           PERFORM WRITE-CSV-RTN.
+           PERFORM UPDATE-MASTER-RTN.
            READ SORTD AT END MOVE "YES" TO EOF.
+
+       WRITE-CSV-RTN.
+           STRING FUNCTION TRIM(RANK-OUT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(STD-NO-S) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(STD-NME-S) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  STD-GDE-S DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(HONOR-MARK) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-LINE.
+           WRITE CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+
+       UPDATE-MASTER-RTN.
+           MOVE SPACES TO SM-STD-NO.
+           MOVE STD-NO-S TO SM-STD-NO.
+           READ STUDMAS
+               INVALID KEY MOVE "N" TO WS-SM-FOUND
+               NOT INVALID KEY MOVE "Y" TO WS-SM-FOUND
+           END-READ.
+           MOVE STD-GDE-S TO SM-GRADE.
+           MOVE RANK-OUT TO SM-RANK.
+           MOVE HONOR-MARK TO SM-HONOR-MARK.
+           IF WS-SM-FOUND = "Y"
+               REWRITE STUDENT-MASTER-REC
+           ELSE
+      * Grade file has this student but EX001 never entered their
+      * quiz data - start the quiz side blank.
+               MOVE STD-NME-S TO SM-STD-NM
+               MOVE ZEROS TO SM-NUM-QUIZZES
+               PERFORM VARYING WS-QI FROM 1 BY 1 UNTIL WS-QI > 9
+                   MOVE ZEROS TO SM-QZ-SCORE(WS-QI)
+               END-PERFORM
+               MOVE ZEROS TO SM-QZ-AVE
+               MOVE SPACES TO SM-REMARKS
+               WRITE STUDENT-MASTER-REC
+           END-IF.
