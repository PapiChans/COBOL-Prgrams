@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: CHRISTIAN ALTICHE
+      * Date:
+      * Purpose: Year-over-year BSIT/BSCS enrollment trend report built
+      *          from saved 2DPROG.DAT-style term snapshots.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRENDRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAP-IN ASSIGN TO DYNAMIC WS-IN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+           SELECT RECORD-OUT ASSIGN TO "TRENDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAP-IN
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SNAP-LINE.
+       01  SNAP-LINE PIC X(80).
+
+       FD  RECORD-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-FILENAME PIC X(40) VALUE SPACES.
+       01  WS-NUM-FILES PIC 9 VALUE 0.
+       01  WS-FILE-IDX PIC 9 VALUE 0.
+       01  WS-LVL-IDX PIC 9 VALUE 0.
+       01  WS-EOF PIC XXX VALUE "NO".
+       01  WS-SNAP-STATUS PIC XX VALUE "00".
+       01  WS-NF-VALID PIC X VALUE "N".
+
+       01  LVL-LABEL-TABLE VALUE "FRESHMAN SOPHOMOREJUNIOR   SENIOR   ".
+           02 LVL-LABEL OCCURS 4 TIMES PIC X(9).
+
+       01  TREND-TABLE.
+           02 TREND-ENTRY OCCURS 9 TIMES DEPENDING ON WS-NUM-FILES.
+              03 TREND-TERM PIC X(13) VALUE SPACES.
+              03 TREND-BSIT OCCURS 4 TIMES PIC 999 VALUE ZERO.
+              03 TREND-BSCS OCCURS 4 TIMES PIC 999 VALUE ZERO.
+
+       01  HDG1.
+           02 FILLER PIC X(22) VALUE SPACES.
+           02 FILLER PIC X(36) VALUE
+              "BSIT / BSCS ENROLLMENT TREND REPORT".
+       01  HDG2.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(13) VALUE "TERM".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(9) VALUE "YEAR LVL".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "BSIT".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(4) VALUE "BSCS".
+       01  DTL-LINE.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 DTL-TERM PIC X(13).
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 DTL-LVL PIC X(9).
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 DTL-BSIT PIC ZZ9.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 DTL-BSCS PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-NF-VALID = "Y"
+               DISPLAY "NUMBER OF TERM SNAPSHOTS TO COMPARE (1-9): "
+               ACCEPT WS-NUM-FILES
+               IF WS-NUM-FILES IS NUMERIC
+                   AND WS-NUM-FILES NOT = 0
+                   MOVE "Y" TO WS-NF-VALID
+               ELSE
+                   DISPLAY "INVALID - ENTER 1 TO 9"
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-NUM-FILES
+               DISPLAY "SNAPSHOT FILE #" WS-FILE-IDX ": "
+               ACCEPT WS-IN-FILENAME
+               PERFORM READ-SNAPSHOT
+           END-PERFORM.
+           OPEN OUTPUT RECORD-OUT.
+           PERFORM PRINT-TREND.
+           CLOSE RECORD-OUT.
+           STOP RUN.
+
+       READ-SNAPSHOT.
+           MOVE "NO" TO WS-EOF.
+           MOVE 0 TO WS-LVL-IDX.
+           OPEN INPUT SNAP-IN.
+           IF WS-SNAP-STATUS NOT = "00"
+               DISPLAY "ERROR: SNAPSHOT FILE NOT FOUND - "
+                   WS-IN-FILENAME
+           ELSE
+               READ SNAP-IN AT END MOVE "YES" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "YES"
+                   IF SNAP-LINE(26:12) = "SCHOOL YEAR:"
+                       STRING SNAP-LINE(38:9) DELIMITED BY SIZE
+                              "/" DELIMITED BY SIZE
+                              SNAP-LINE(59:1) DELIMITED BY SIZE
+                           INTO TREND-TERM(WS-FILE-IDX)
+                   END-IF
+                   PERFORM VARYING WS-LVL-IDX FROM 1 BY 1
+                           UNTIL WS-LVL-IDX > 4
+                       IF SNAP-LINE(20:9) = LVL-LABEL(WS-LVL-IDX)
+                           MOVE SNAP-LINE(32:2)
+                               TO TREND-BSIT(WS-FILE-IDX, WS-LVL-IDX)
+                           MOVE SNAP-LINE(42:2)
+                               TO TREND-BSCS(WS-FILE-IDX, WS-LVL-IDX)
+                       END-IF
+                   END-PERFORM
+                   READ SNAP-IN AT END MOVE "YES" TO WS-EOF
+               END-PERFORM
+               CLOSE SNAP-IN
+           END-IF.
+
+       PRINT-TREND.
+           WRITE PRINT-REC FROM HDG1 BEFORE 1 LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER 1 LINE.
+           WRITE PRINT-REC FROM HDG2 AFTER 1 LINE.
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-NUM-FILES
+               PERFORM VARYING WS-LVL-IDX FROM 1 BY 1
+                       UNTIL WS-LVL-IDX > 4
+                   MOVE TREND-TERM(WS-FILE-IDX) TO DTL-TERM
+                   MOVE LVL-LABEL(WS-LVL-IDX) TO DTL-LVL
+                   MOVE TREND-BSIT(WS-FILE-IDX, WS-LVL-IDX) TO DTL-BSIT
+                   MOVE TREND-BSCS(WS-FILE-IDX, WS-LVL-IDX) TO DTL-BSCS
+                   WRITE PRINT-REC FROM DTL-LINE AFTER 1 LINE
+               END-PERFORM
+           END-PERFORM.
