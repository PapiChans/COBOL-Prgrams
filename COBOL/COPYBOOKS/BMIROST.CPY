@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BMI roster record - shared by BMI01's interactive and batch
+      * modes so a wellness-day screening run can append one record
+      * per student to a single roster file.
+      ******************************************************************
+       01  ROSTER-REC.
+           02 RST-NAME     PIC X(25).
+           02 RST-HGT      PIC 999V9.
+           02 RST-WGT      PIC 999V9.
+           02 RST-BMI      PIC 999V9.
+           02 RST-CATEGORY PIC X(11).
