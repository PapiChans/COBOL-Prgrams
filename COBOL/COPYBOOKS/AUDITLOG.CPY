@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared run-log record - appended to AUDITLOG.DAT by every lab
+      * program's close routine so there's a record of who ran what,
+      * when, and with what outcome.
+      ******************************************************************
+       01  AUDIT-LOG-REC.
+           02 ALR-PROGRAM   PIC X(10).
+           02 ALR-DATETIME  PIC X(19).
+           02 ALR-OPERATOR  PIC X(20).
+           02 ALR-OUTCOME   PIC X(20).
