@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Consolidated student master record - indexed on SM-STD-NO so
+      * EX001 and SORTP share one lookup instead of three disconnected
+      * files (quiz history from EX001, grade/rank from SORTP).
+      ******************************************************************
+       01  STUDENT-MASTER-REC.
+           02 SM-STD-NO      PIC X(10).
+           02 SM-STD-NM      PIC X(25).
+           02 SM-NUM-QUIZZES PIC 9.
+           02 SM-QZ-SCORE OCCURS 9 TIMES PIC 9V99.
+           02 SM-QZ-AVE      PIC 9V99.
+           02 SM-REMARKS     PIC X(6).
+           02 SM-GRADE       PIC 9(3).
+           02 SM-RANK        PIC 999.
+           02 SM-HONOR-MARK  PIC X(13).
