@@ -5,19 +5,43 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX001.
+       PROGRAM-ID. EX001 IS INITIAL PROGRAM.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RECORD-OUT ASSIGN TO "EXER1.DAT".
+      * STUDMAST.DAT is the indexed student master shared with SORTP
+      * (see STUDMAST.CPY) - quiz history lives here instead of a
+      * private EX001-only file; the printed quiz summary stays in
+      * EXERRPT.DAT.
+           SELECT RECORD-OUT ASSIGN TO "EXERRPT.DAT".
+           SELECT STUDMAS ASSIGN TO "STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STD-NO
+               FILE STATUS IS WS-SM-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  RECORD-OUT
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS PRINT-REC.
 
-       01  PRINT-REC PIC X(80).
+      * Wide enough for HDG-5/PRINT-LINE/HDG-7 at the maximum
+      * WS-NUM-QUIZZES (9) - those grow with the quiz count and
+      * would truncate a PIC X(80) record even at the default of 3.
+       01  PRINT-REC PIC X(170).
+
+       FD  STUDMAS
+           LABEL RECORDS ARE STANDARD.
+           COPY "STUDMAST.CPY".
+
+       FD  AUDIT-OUT
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  HDG-1.
@@ -39,46 +63,69 @@
            02 FILLER PIC X(4) VALUE SPACES.
            02 FILLER PIC X(7) VALUE "STUDENT".
            02 FILLER PIC X(19) VALUE SPACES.
-           02 FILLER PIC X(6) VALUE "QUIZ#1".
-           02 FILLER PIC X(6) VALUE SPACES.
-           02 FILLER PIC X(6) VALUE "QUIZ#2".
-           02 FILLER PIC X(6) VALUE SPACES.
-           02 FILLER PIC X(6) VALUE "QUIZ#3".
-           02 FILLER PIC X(6) VALUE SPACES.
+           02 QZ-HDG OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES.
+              03 QZ-HDG-OUT PIC X(6).
+              03 FILLER PIC X(6) VALUE SPACES.
            02 FILLER PIC X(7) VALUE "AVERAGE".
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 FILLER PIC X(7) VALUE "REMARKS".
        01  HDG-6.
            02 FILLER PIC X(1) VALUE SPACES.
            02 FILLER PIC X(6) VALUE "NUMBER".
            02 FILLER PIC X(5) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "NAME".
 
-       01  QZ1 PIC 9V99.
-       01  QZ2 PIC 9V99.
-       01  QZ3 PIC 9V99.
+      * Number of quizzes for this class/run - entered once, drives
+      * every quiz-score table and the printed columns below.
+       01  WS-NUM-QUIZZES PIC 9 VALUE 3.
+       01  QZ-SCORE OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES PIC 9V99.
        01  AVE PIC 9V99.
-       01  TEQZ1 PIC 9V99.
-       01  TEQZ2 PIC 9V99.
-       01  TEQZ3 PIC 9V99.
-       01  TEAVE PIC 9V99.
+
+      * Weight (%) applied to each quiz when computing AVE - entered
+      * once per run and must total 100; entering 100/WS-NUM-QUIZZES
+      * for every quiz reproduces the old straight-mean behavior.
+       01  WS-QZ-WEIGHT OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES
+                                            PIC 999 VALUE ZERO.
+       01  WS-WEIGHT-TOTAL PIC 999 VALUE ZERO.
+       01  WS-QZ-WSUM PIC 9999V99.
+       01  WL PIC 99.
+       01  HQ OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES
+                                            PIC 999V99 VALUE 0.
+       01  TEQZ OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES PIC 9V99.
        01  ANS PIC X VALUE 'Y'.
-       01  CNT PIC 9.
-       01  L PIC 9.
+       01  CNT PIC 99.
+       01  L PIC 99.
+       01  Q PIC 9.
+       01  WS-I PIC 99.
        01  E-O-F PIC XXX VALUE "YES".
-       01  HQ1 PIC 9V99 VALUE 0.
-       01  HQ2 PIC 9V99 VALUE 0.
-       01  HQ3 PIC 9V99 VALUE 0.
-       01  HAVE PIC 9V99 VALUE 0.
+       01  HAVE PIC 999V99 VALUE 0.
+       01  TEAVE PIC 9V99.
+
+      * Department passing cutoff applied to AVE to produce REMARKS.
+       01  WS-PASS-CUTOFF PIC 9V99 VALUE 3.00.
 
+      * Student numbers already entered this run, to reject repeats.
+      * Sized to match CNT's own PIC 99 range (up to 99 students).
+       01  WS-PREV-NO OCCURS 99 TIMES PIC X(10) VALUE SPACES.
+       01  WS-DUP-FOUND PIC X VALUE "N".
+
+      * Indexed student master bookkeeping.
+       01  WS-SM-STATUS PIC XX VALUE "00".
+       01  WS-FOUND-EXISTING PIC X VALUE "N".
+       01  WS-QC-VALID PIC X VALUE "N".
+
+      * Run-log bookkeeping (see AUDITLOG.CPY).
+       COPY "AUDITLOG.CPY".
+       01  WS-AUD-STATUS PIC XX VALUE "00".
+       01  WS-OPERATOR PIC X(20) VALUE SPACES.
+       01  WS-CUR-DATE PIC X(21).
 
        01  HDG-7.
            02 FILLER PIC X(12) VALUE "QUIZ AVERAGE".
            02 FILLER PIC X(25) VALUE SPACES.
-           02 AQZ1 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
-           02 AQZ2 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
-           02 AQZ3 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
+           02 AQZ-OUT OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES.
+              03 AQZ PIC 9.99.
+              03 FILLER PIC X(8) VALUE SPACES.
            02 TAVE PIC 9.99.
 
        01  PRINT-LINE.
@@ -86,13 +133,12 @@
            02 FILLER PIC X(1) VALUE SPACES.
            02 STD-NM PIC X(25).
            02 FILLER PIC X(1) VALUE SPACES.
-           02 DQZ1 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
-           02 DQZ2 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
-           02 DQZ3 PIC 9.99.
-           02 FILLER PIC X(8) VALUE SPACES.
+           02 DQZ-OUT OCCURS 9 TIMES DEPENDING ON WS-NUM-QUIZZES.
+              03 DQZ PIC 9.99.
+              03 FILLER PIC X(8) VALUE SPACES.
            02 DAVE PIC 9.99.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REMARKS PIC X(6).
 
        SCREEN SECTION.
        01  BSCRN.
@@ -100,12 +146,70 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM GET-OPERATOR-RTN.
+           PERFORM GET-QUIZ-COUNT-RTN.
+           PERFORM GET-WEIGHTS-RTN.
            OPEN OUTPUT RECORD-OUT.
+           PERFORM OPEN-MASTER-RTN.
            PERFORM HEAD-RTN.
            PERFORM INPUT-RTN UNTIL ANS = 'N' OR ANS = 'n'.
            PERFORM CLOSE-RTN.
 
+       GET-OPERATOR-RTN.
+           DISPLAY BSCRN.
+           DISPLAY "ENTER OPERATOR NAME/ID (FOR LOG): "
+               LINE 3 COLUMN 5.
+           ACCEPT WS-OPERATOR LINE 3 COLUMN 41.
+
+       OPEN-MASTER-RTN.
+      * First run creates STUDMAST.DAT; later runs open it for update
+      * so an existing student number can be looked up and rewritten.
+           OPEN I-O STUDMAS.
+           IF WS-SM-STATUS = "35"
+               OPEN OUTPUT STUDMAS
+               CLOSE STUDMAS
+               OPEN I-O STUDMAS
+           END-IF.
+
+       GET-QUIZ-COUNT-RTN.
+           DISPLAY BSCRN.
+           MOVE "N" TO WS-QC-VALID.
+           PERFORM UNTIL WS-QC-VALID = "Y"
+               DISPLAY "NUMBER OF QUIZZES FOR THIS CLASS (1-9): "
+                   LINE 5 COLUMN 5
+               ACCEPT WS-NUM-QUIZZES LINE 5 COLUMN 46
+               IF WS-NUM-QUIZZES IS NUMERIC
+                   AND WS-NUM-QUIZZES NOT = 0
+                   MOVE "Y" TO WS-QC-VALID
+               ELSE
+                   DISPLAY "INVALID - ENTER 1 TO 9" LINE 5 COLUMN 60
+               END-IF
+           END-PERFORM.
+
+       GET-WEIGHTS-RTN.
+      * Weights must total 100; re-prompt for the whole set on a
+      * mismatch rather than silently normalizing them.
+           PERFORM UNTIL WS-WEIGHT-TOTAL = 100
+               MOVE 0 TO WS-WEIGHT-TOTAL
+               MOVE 7 TO WL
+               PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+                   DISPLAY "WEIGHT % FOR QUIZ #" Q LINE WL COLUMN 5
+                   ACCEPT WS-QZ-WEIGHT(Q) LINE WL COLUMN 30
+                   ADD WS-QZ-WEIGHT(Q) TO WS-WEIGHT-TOTAL
+                   ADD 1 TO WL
+               END-PERFORM
+               IF WS-WEIGHT-TOTAL NOT = 100
+                   DISPLAY "WEIGHTS MUST TOTAL 100 - RE-ENTER ALL"
+                       LINE WL COLUMN 5
+               END-IF
+           END-PERFORM.
+
        HEAD-RTN.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               STRING "QUIZ#" DELIMITED BY SIZE
+                      Q DELIMITED BY SIZE
+                   INTO QZ-HDG-OUT(Q)
+           END-PERFORM.
            WRITE PRINT-REC FROM HDG-1 BEFORE 1 LINE.
            WRITE PRINT-REC FROM HDG-2 AFTER 1 LINE.
            WRITE PRINT-REC FROM HDG-3 AFTER 1 LINE.
@@ -115,59 +219,145 @@
            MOVE SPACES TO PRINT-REC.
            WRITE PRINT-REC AFTER 1 LINE.
 
+       GET-STD-NO-RTN.
+           MOVE "Y" TO WS-DUP-FOUND.
+           PERFORM UNTIL WS-DUP-FOUND = "N"
+               DISPLAY "ENTER STUDENT NUMBER: " LINE L COLUMN 5
+               ACCEPT STD-NO LINE L COLUMN 35
+               MOVE "N" TO WS-DUP-FOUND
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > CNT
+                   IF WS-PREV-NO(WS-I) = STD-NO
+                       MOVE "Y" TO WS-DUP-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-DUP-FOUND = "Y"
+                   DISPLAY "** DUPLICATE NUMBER, RE-ENTER **"
+                       LINE L COLUMN 40
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO SM-STD-NO.
+           MOVE STD-NO TO SM-STD-NO.
+           READ STUDMAS
+               INVALID KEY MOVE "N" TO WS-FOUND-EXISTING
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-EXISTING
+                   MOVE SM-STD-NM TO STD-NM
+                   DISPLAY "FOUND EXISTING STUDENT: " STD-NM
+                       LINE L COLUMN 40
+           END-READ.
+
        INPUT-RTN.
            DISPLAY BSCRN.
            MOVE 2 TO L.
-           DISPLAY "ENTER STUDENT NUMBER: " LINE L COLUMN 5.
-           ACCEPT STD-NO LINE L COLUMN 35.
-
-           ADD 1 TO L.
-           DISPLAY "ENTER STUDENT NAME: " LINE L COLUMN 5.
-           ACCEPT STD-NM LINE L COLUMN 35.
-
-           ADD 1 TO L.
-           DISPLAY "QUIZ #1 SCORE" LINE L COLUMN 5.
-           ACCEPT QZ1 LINE L COLUMN 35.
+           PERFORM GET-STD-NO-RTN.
 
-           ADD 1 TO L.
-           DISPLAY "QUIZ #2 SCORE" LINE L COLUMN 5.
-           ACCEPT QZ2 LINE L COLUMN 35.
+           MOVE STD-NO TO WS-PREV-NO(CNT + 1).
 
            ADD 1 TO L.
-           DISPLAY "QUIZ #3 SCORE" LINE L COLUMN 5.
-           ACCEPT QZ3 LINE L COLUMN 35.
+           IF WS-FOUND-EXISTING = "Y"
+               DISPLAY "STUDENT NAME: " LINE L COLUMN 5
+               DISPLAY STD-NM LINE L COLUMN 35
+           ELSE
+               DISPLAY "ENTER STUDENT NAME: " LINE L COLUMN 5
+               ACCEPT STD-NM LINE L COLUMN 35
+           END-IF.
 
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               ADD 1 TO L
+               DISPLAY "QUIZ #" Q " SCORE" LINE L COLUMN 5
+               ACCEPT QZ-SCORE(Q) LINE L COLUMN 35
+           END-PERFORM.
 
-           COMPUTE AVE = (QZ1 + QZ2 + QZ3).
-           DIVIDE 3 INTO AVE.
+           MOVE 0 TO WS-QZ-WSUM.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               COMPUTE WS-QZ-WSUM = WS-QZ-WSUM
+                   + (QZ-SCORE(Q) * WS-QZ-WEIGHT(Q))
+           END-PERFORM.
+           COMPUTE AVE ROUNDED = WS-QZ-WSUM / 100.
 
-           MOVE QZ1 TO DQZ1.
-           MOVE QZ2 TO DQZ2.
-           MOVE QZ3 TO DQZ3.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               MOVE QZ-SCORE(Q) TO DQZ(Q)
+           END-PERFORM.
            MOVE AVE TO DAVE.
+           IF AVE >= WS-PASS-CUTOFF
+               MOVE "PASSED" TO REMARKS
+           ELSE
+               MOVE "FAILED" TO REMARKS
+           END-IF.
            ADD 1 TO CNT.
 
-           ADD QZ1 TO HQ1.
-           ADD QZ2 TO HQ2.
-           ADD QZ3 TO HQ3.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               ADD QZ-SCORE(Q) TO HQ(Q)
+           END-PERFORM.
            ADD AVE TO HAVE.
 
-           COMPUTE TEQZ1 = HQ1 / CNT.
-           COMPUTE TEQZ2 = HQ2 / CNT.
-           COMPUTE TEQZ3 = HQ3 / CNT.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               COMPUTE TEQZ(Q) = HQ(Q) / CNT
+               MOVE TEQZ(Q) TO AQZ(Q)
+           END-PERFORM.
            COMPUTE TEAVE = HAVE / CNT.
-
-           MOVE TEQZ1 TO AQZ1.
-           MOVE TEQZ2 TO AQZ2.
-           MOVE TEQZ3 TO AQZ3.
            MOVE TEAVE TO TAVE.
 
+           PERFORM SAVE-MASTER-RTN.
+
            ADD 2 TO L.
            WRITE PRINT-REC FROM PRINT-LINE AFTER 1 LINE.
            DISPLAY "ENTER ANOTHER RECORD?(Y/N)" LINE L COLUMN 5.
            ACCEPT ANS LINE L COLUMN 35.
 
+       SAVE-MASTER-RTN.
+           MOVE STD-NO TO SM-STD-NO.
+           MOVE STD-NM TO SM-STD-NM.
+           MOVE WS-NUM-QUIZZES TO SM-NUM-QUIZZES.
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL Q > WS-NUM-QUIZZES
+               MOVE QZ-SCORE(Q) TO SM-QZ-SCORE(Q)
+           END-PERFORM.
+      * Blank out the unused high-numbered slots so this term's
+      * record (new or REWRITten) can't inherit stale scores left
+      * over from a different student (new record) or a prior term
+      * with more quizzes (returning student). WS-I (not Q) drives
+      * this loop since it must run up to 9 even when WS-NUM-QUIZZES
+      * is already 9 (a FROM value of WS-NUM-QUIZZES + 1 would then
+      * be 10, too big for Q's single-digit PICTURE).
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               IF WS-I > WS-NUM-QUIZZES
+                   MOVE ZEROS TO SM-QZ-SCORE(WS-I)
+               END-IF
+           END-PERFORM.
+           MOVE AVE TO SM-QZ-AVE.
+           MOVE REMARKS TO SM-REMARKS.
+           IF WS-FOUND-EXISTING = "Y"
+               REWRITE STUDENT-MASTER-REC
+           ELSE
+      * New student - grade/rank fields are filled in later by
+      * SORTP, so start them blank instead of leaving them
+      * uninitialized.
+               MOVE ZEROS TO SM-GRADE
+               MOVE ZEROS TO SM-RANK
+               MOVE SPACES TO SM-HONOR-MARK
+               WRITE STUDENT-MASTER-REC
+           END-IF.
+
        CLOSE-RTN.
            WRITE PRINT-REC FROM HDG-7 AFTER 1 LINE.
            CLOSE RECORD-OUT.
-           STOP RUN.
+           CLOSE STUDMAS.
+           PERFORM WRITE-AUDIT-RTN.
+           GOBACK.
+
+       WRITE-AUDIT-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DATE.
+           MOVE "EX001" TO ALR-PROGRAM.
+           STRING WS-CUR-DATE(1:4) "-" WS-CUR-DATE(5:2) "-"
+                  WS-CUR-DATE(7:2) " " WS-CUR-DATE(9:2) ":"
+                  WS-CUR-DATE(11:2) ":" WS-CUR-DATE(13:2)
+               DELIMITED BY SIZE INTO ALR-DATETIME.
+           MOVE WS-OPERATOR TO ALR-OPERATOR.
+           MOVE "COMPLETED" TO ALR-OUTCOME.
+           MOVE AUDIT-LOG-REC TO AUDIT-LINE.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-OUT.
